@@ -1,18 +1,614 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FACTORIAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-INPUT-FILE ASSIGN TO "BATCHIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BATCHIN-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "FACTRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+           SELECT REJECT-FILE ASSIGN TO "FACTREJ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REJ-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "FACTCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "FACTAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+           SELECT INTERFACE-FILE ASSIGN TO "FACTIFC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INTERFACE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-INPUT-FILE.
+       01  BATCH-INPUT-RECORD         PIC X(4).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD               PIC X(80).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05 REJ-N                   PIC X(4).
+           05 FILLER                  PIC X(2).
+           05 REJ-CODE                 PIC X(4).
+           05 FILLER                  PIC X(2).
+           05 REJ-REASON               PIC X(20).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD           PIC 9(6).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AUD-RUN-DATE             PIC 9(8).
+           05 FILLER                   PIC X(1).
+           05 AUD-SUBMITTER            PIC X(20).
+           05 FILLER                   PIC X(1).
+           05 AUD-CALC-TYPE            PIC X(4).
+           05 FILLER                   PIC X(1).
+           05 AUD-N                    PIC 9(4).
+           05 FILLER                   PIC X(1).
+           05 AUD-R                    PIC 9(4).
+           05 FILLER                   PIC X(1).
+           05 AUD-F                    PIC 9(18).
+           05 FILLER                   PIC X(1).
+           05 AUD-NPR                  PIC 9(18).
+           05 FILLER                   PIC X(1).
+           05 AUD-NCR                  PIC 9(18).
+
+       FD  INTERFACE-FILE.
+       01  INTERFACE-RECORD.
+           05 IFC-N                    PIC 9(4).
+           05 IFC-F                    PIC 9(18).
+
        WORKING-STORAGE SECTION.
        77 N PIC 9(4).
+       77 RAW-N PIC X(4).
+       77 MAX-VALID-N PIC 9(4) VALUE 19.
+       77 N-VALID PIC X(1) VALUE "Y".
+       77 REJECT-REASON PIC X(20) VALUE SPACES.
+       77 REJECT-CODE PIC X(4) VALUE SPACES.
+       77 NORMALIZE-TARGET PIC X(4).
+       77 NORMALIZE-JUST PIC X(4) JUSTIFIED RIGHT.
        77 A PIC S9(4) VALUE 0.
-       77 F PIC 9(4) VALUE 1.
+       77 F PIC 9(18) VALUE 1.
+       77 F-OVERFLOW PIC X(1) VALUE "N".
+       77 TARGET PIC 9(4) VALUE 0.
+       77 R PIC 9(4).
+       77 RAW-R PIC X(4).
+       77 FACT-N PIC 9(18).
+       77 FACT-R PIC 9(18).
+       77 FACT-NR PIC 9(18).
+       77 NPR PIC 9(18).
+       77 NCR PIC 9(18).
+       77 RUN-MODE PIC X(1) VALUE "I".
+       77 BATCH-EOF PIC X(1) VALUE "N".
+       77 RUN-DATE PIC 9(8).
+       77 PAGE-NUMBER PIC 9(4) VALUE 0.
+       77 LINE-COUNT PIC 9(4) VALUE 0.
+       77 LINES-PER-PAGE PIC 9(4) VALUE 20.
+       77 PRINT-LINE PIC X(80).
+       77 RPT-N-ED PIC ZZZ9.
+       77 RPT-F-ED PIC Z(17)9.
+       77 CKPT-STATUS PIC X(2) VALUE "00".
+       77 SKIP-TARGET PIC 9(6) VALUE 0.
+       77 SKIP-COUNT PIC 9(6) VALUE 0.
+       77 RECORDS-PROCESSED PIC 9(6) VALUE 0.
+       77 CHECKPOINT-INTERVAL PIC 9(4) VALUE 5.
+       77 SUBMITTER PIC X(20) VALUE SPACES.
+       77 AUDIT-OPEN PIC X(1) VALUE "N".
+       77 AUDIT-STATUS PIC X(2) VALUE "00".
+       77 INTERFACE-OPEN PIC X(1) VALUE "N".
+       77 INTERFACE-STATUS PIC X(2) VALUE "00".
+       77 BATCH-COUNT PIC 9(6) VALUE 0.
+       77 BATCH-MIN-N PIC 9(4) VALUE 9999.
+       77 BATCH-MAX-N PIC 9(4) VALUE 0.
+       77 BATCH-TOTAL-F PIC 9(18) VALUE 0.
+       77 TOTAL-F-OVERFLOW PIC X(1) VALUE "N".
+       77 BATCH-COUNT-ED PIC Z(5)9.
+       77 BATCH-MIN-N-ED PIC ZZZ9.
+       77 BATCH-MAX-N-ED PIC ZZZ9.
+       77 BATCH-TOTAL-F-ED PIC Z(17)9.
+       77 BATCHIN-STATUS PIC X(2) VALUE "00".
+       77 RPT-STATUS PIC X(2) VALUE "00".
+       77 RPT-OPEN PIC X(1) VALUE "N".
+       77 REJ-STATUS PIC X(2) VALUE "00".
+       77 REJ-OPEN PIC X(1) VALUE "N".
+       77 CKPT-OPEN PIC X(1) VALUE "N".
+       77 PARM-TEXT PIC X(80) VALUE SPACES.
        PROCEDURE DIVISION.
+       MAIN-CONTROL.
+           ACCEPT SUBMITTER FROM ENVIRONMENT "USER".
+           IF SUBMITTER = SPACES
+               MOVE "UNKNOWN" TO SUBMITTER
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           IF AUDIT-STATUS = "00"
+               MOVE "Y" TO AUDIT-OPEN
+           ELSE
+               MOVE "N" TO AUDIT-OPEN
+               DISPLAY "WARNING: UNABLE TO OPEN AUDIT FILE - STATUS "
+                   AUDIT-STATUS
+           END-IF.
+           OPEN EXTEND INTERFACE-FILE.
+           IF INTERFACE-STATUS = "35"
+               OPEN OUTPUT INTERFACE-FILE
+           END-IF.
+           IF INTERFACE-STATUS = "00"
+               MOVE "Y" TO INTERFACE-OPEN
+           ELSE
+               MOVE "N" TO INTERFACE-OPEN
+               DISPLAY
+                   "WARNING: UNABLE TO OPEN INTERFACE FILE - STATUS "
+                   INTERFACE-STATUS
+           END-IF.
+           ACCEPT PARM-TEXT FROM COMMAND-LINE.
+           IF PARM-TEXT NOT = SPACES
+               PERFORM UNATTENDED-CONTROL
+           ELSE
+               PERFORM INTERACTIVE-CONTROL
+           END-IF.
+           IF AUDIT-OPEN = "Y"
+               CLOSE AUDIT-FILE
+           END-IF.
+           IF INTERFACE-OPEN = "Y"
+               CLOSE INTERFACE-FILE
+           END-IF.
+           STOP RUN.
+       INTERACTIVE-CONTROL.
+           DISPLAY
+             "ENTER MODE (I=INTERACTIVE, P=PERMUTATION/COMBINATION, "
+             "B=BATCH): ".
+           ACCEPT RUN-MODE.
+           IF RUN-MODE = "B" OR RUN-MODE = "b"
+               PERFORM BATCH-DRIVER
+           ELSE
+               IF RUN-MODE = "P" OR RUN-MODE = "p"
+                   PERFORM PERM-COMB-MODE
+               ELSE
+                   PERFORM PARA
+               END-IF
+           END-IF.
+       UNATTENDED-CONTROL.
+           MOVE PARM-TEXT(1:1) TO RUN-MODE.
+           EVALUATE RUN-MODE
+               WHEN "B"
+               WHEN "b"
+                   PERFORM BATCH-DRIVER
+               WHEN "P"
+               WHEN "p"
+                   MOVE PARM-TEXT(2:4) TO RAW-N
+                   MOVE PARM-TEXT(6:4) TO RAW-R
+                   PERFORM VALIDATE-N
+                   IF N-VALID = "N"
+                       DISPLAY "REJECTED - " REJECT-REASON
+                   ELSE
+                       PERFORM VALIDATE-R
+                       IF N-VALID = "N"
+                           DISPLAY "REJECTED - " REJECT-REASON
+                       ELSE
+                           PERFORM COMPUTE-PERM-COMB
+                           IF F-OVERFLOW = "Y"
+                               DISPLAY
+                                 "FACTORIAL OVERFLOW - RESULT NO "
+                                 "LONGER FITS"
+                           ELSE
+                               DISPLAY "NPR = " NPR
+                               DISPLAY "NCR = " NCR
+                               PERFORM WRITE-PERM-COMB-AUDIT-RECORD
+                           END-IF
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   MOVE PARM-TEXT(2:4) TO RAW-N
+                   PERFORM SINGLE-FACTORIAL-RUN
+           END-EVALUATE.
+       WRITE-AUDIT-RECORD.
+           IF AUDIT-OPEN = "Y"
+               MOVE SPACES TO AUDIT-RECORD
+               ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD
+               MOVE SUBMITTER TO AUD-SUBMITTER
+               MOVE "FACT" TO AUD-CALC-TYPE
+               MOVE N TO AUD-N
+               MOVE 0 TO AUD-R
+               MOVE F TO AUD-F
+               MOVE 0 TO AUD-NPR
+               MOVE 0 TO AUD-NCR
+               WRITE AUDIT-RECORD
+           END-IF.
+           PERFORM WRITE-INTERFACE-RECORD.
+       WRITE-INTERFACE-RECORD.
+           IF INTERFACE-OPEN = "Y"
+               MOVE N TO IFC-N
+               MOVE F TO IFC-F
+               WRITE INTERFACE-RECORD
+           END-IF.
+       WRITE-PERM-COMB-AUDIT-RECORD.
+           IF AUDIT-OPEN = "Y"
+               MOVE SPACES TO AUDIT-RECORD
+               ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD
+               MOVE SUBMITTER TO AUD-SUBMITTER
+               MOVE "PERM" TO AUD-CALC-TYPE
+               MOVE N TO AUD-N
+               MOVE R TO AUD-R
+               MOVE 0 TO AUD-F
+               MOVE NPR TO AUD-NPR
+               MOVE NCR TO AUD-NCR
+               WRITE AUDIT-RECORD
+           END-IF.
        PARA.
            DISPLAY "ENTER A NUMBER: ".
-           ACCEPT N.
-           PERFORM PARA1 UNTIL A = N.
-           DISPLAY "THE FACTORIAL IS".
-           DISPLAY F.
-           STOP RUN.
+           ACCEPT RAW-N.
+           PERFORM SINGLE-FACTORIAL-RUN.
+       SINGLE-FACTORIAL-RUN.
+           PERFORM VALIDATE-N.
+           IF N-VALID = "N"
+               DISPLAY "REJECTED - " REJECT-REASON
+           ELSE
+               MOVE N TO TARGET
+               PERFORM FACT-CALC
+               IF F-OVERFLOW = "Y"
+                   DISPLAY "FACTORIAL OVERFLOW - RESULT NO LONGER FITS"
+               ELSE
+                   DISPLAY "THE FACTORIAL IS"
+                   DISPLAY F
+                   MOVE 0 TO PAGE-NUMBER
+                   MOVE 0 TO LINE-COUNT
+                   OPEN OUTPUT REPORT-FILE
+                   IF RPT-STATUS = "00"
+                       MOVE "Y" TO RPT-OPEN
+                   ELSE
+                       MOVE "N" TO RPT-OPEN
+                       DISPLAY
+                           "WARNING: UNABLE TO OPEN REPORT FILE - "
+                           "STATUS " RPT-STATUS
+                   END-IF
+                   PERFORM WRITE-REPORT-HEADER
+                   PERFORM WRITE-REPORT-DETAIL
+                   IF RPT-OPEN = "Y"
+                       CLOSE REPORT-FILE
+                   END-IF
+                   PERFORM WRITE-AUDIT-RECORD
+               END-IF
+           END-IF.
+       WRITE-REPORT-HEADER.
+           IF RPT-OPEN = "Y"
+               ACCEPT RUN-DATE FROM DATE YYYYMMDD
+               ADD 1 TO PAGE-NUMBER
+               MOVE 0 TO LINE-COUNT
+               MOVE SPACES TO PRINT-LINE
+               STRING "FACTORIAL CALCULATION REPORT" DELIMITED BY SIZE
+                   INTO PRINT-LINE
+               WRITE REPORT-RECORD FROM PRINT-LINE
+               MOVE SPACES TO PRINT-LINE
+               STRING "RUN DATE: " RUN-DATE "   PAGE: " PAGE-NUMBER
+                   DELIMITED BY SIZE INTO PRINT-LINE
+               WRITE REPORT-RECORD FROM PRINT-LINE
+               MOVE SPACES TO PRINT-LINE
+               STRING "N" DELIMITED BY SIZE
+                   "          FACTORIAL (F)" DELIMITED BY SIZE
+                   INTO PRINT-LINE
+               WRITE REPORT-RECORD FROM PRINT-LINE
+           END-IF.
+       WRITE-REPORT-DETAIL.
+           IF RPT-OPEN = "Y"
+               IF LINE-COUNT >= LINES-PER-PAGE
+                   PERFORM WRITE-REPORT-HEADER
+               END-IF
+               ADD 1 TO LINE-COUNT
+               MOVE N TO RPT-N-ED
+               MOVE F TO RPT-F-ED
+               MOVE SPACES TO PRINT-LINE
+               STRING RPT-N-ED DELIMITED BY SIZE
+                   "     " DELIMITED BY SIZE
+                   RPT-F-ED DELIMITED BY SIZE
+                   INTO PRINT-LINE
+               WRITE REPORT-RECORD FROM PRINT-LINE
+           END-IF.
+       NORMALIZE-FIELD.
+           MOVE FUNCTION TRIM(NORMALIZE-TARGET) TO NORMALIZE-JUST.
+           INSPECT NORMALIZE-JUST REPLACING LEADING SPACES BY ZEROS.
+           MOVE NORMALIZE-JUST TO NORMALIZE-TARGET.
+       VALIDATE-N.
+           MOVE "Y" TO N-VALID.
+           MOVE SPACES TO REJECT-REASON.
+           MOVE SPACES TO REJECT-CODE.
+           IF RAW-N = SPACES
+               MOVE "N" TO N-VALID
+               MOVE "MISSING INPUT" TO REJECT-REASON
+               MOVE "MISS" TO REJECT-CODE
+           ELSE
+               MOVE RAW-N TO NORMALIZE-TARGET
+               PERFORM NORMALIZE-FIELD
+               MOVE NORMALIZE-TARGET TO RAW-N
+               IF RAW-N IS NOT NUMERIC
+                   MOVE "N" TO N-VALID
+                   MOVE "NON-NUMERIC INPUT" TO REJECT-REASON
+                   MOVE "NNUM" TO REJECT-CODE
+               ELSE
+                   MOVE RAW-N TO N
+                   IF N > MAX-VALID-N
+                       MOVE "N" TO N-VALID
+                       MOVE "N OUT OF RANGE" TO REJECT-REASON
+                       MOVE "RNGN" TO REJECT-CODE
+                   END-IF
+               END-IF
+           END-IF.
+       VALIDATE-R.
+           MOVE "Y" TO N-VALID.
+           MOVE SPACES TO REJECT-REASON.
+           MOVE SPACES TO REJECT-CODE.
+           IF RAW-R = SPACES
+               MOVE "N" TO N-VALID
+               MOVE "MISSING INPUT" TO REJECT-REASON
+               MOVE "MISS" TO REJECT-CODE
+           ELSE
+               MOVE RAW-R TO NORMALIZE-TARGET
+               PERFORM NORMALIZE-FIELD
+               MOVE NORMALIZE-TARGET TO RAW-R
+               IF RAW-R IS NOT NUMERIC
+                   MOVE "N" TO N-VALID
+                   MOVE "NON-NUMERIC INPUT" TO REJECT-REASON
+                   MOVE "NNUM" TO REJECT-CODE
+               ELSE
+                   MOVE RAW-R TO R
+                   IF R > N
+                       MOVE "N" TO N-VALID
+                       MOVE "R EXCEEDS N" TO REJECT-REASON
+                       MOVE "REXN" TO REJECT-CODE
+                   END-IF
+               END-IF
+           END-IF.
+       PERM-COMB-MODE.
+           DISPLAY "ENTER N: ".
+           ACCEPT RAW-N.
+           PERFORM VALIDATE-N.
+           IF N-VALID = "N"
+               DISPLAY "REJECTED - " REJECT-REASON
+           ELSE
+               DISPLAY "ENTER R: "
+               ACCEPT RAW-R
+               PERFORM VALIDATE-R
+               IF N-VALID = "N"
+                   DISPLAY "REJECTED - " REJECT-REASON
+               ELSE
+                   PERFORM COMPUTE-PERM-COMB
+                   IF F-OVERFLOW = "Y"
+                       DISPLAY
+                         "FACTORIAL OVERFLOW - RESULT NO LONGER FITS"
+                   ELSE
+                       DISPLAY "NPR = " NPR
+                       DISPLAY "NCR = " NCR
+                       PERFORM WRITE-PERM-COMB-AUDIT-RECORD
+                   END-IF
+               END-IF
+           END-IF.
+       COMPUTE-PERM-COMB.
+           MOVE N TO TARGET.
+           PERFORM FACT-CALC.
+           MOVE F TO FACT-N.
+           IF F-OVERFLOW = "N"
+               COMPUTE TARGET = N - R
+               PERFORM FACT-CALC
+               MOVE F TO FACT-NR
+           END-IF.
+           IF F-OVERFLOW = "N"
+               MOVE R TO TARGET
+               PERFORM FACT-CALC
+               MOVE F TO FACT-R
+           END-IF.
+           IF F-OVERFLOW = "N"
+               COMPUTE NPR = FACT-N / FACT-NR
+               COMPUTE NCR = NPR / FACT-R
+           END-IF.
+       FACT-CALC.
+           MOVE 0 TO A.
+           MOVE 1 TO F.
+           MOVE "N" TO F-OVERFLOW.
+           PERFORM PARA1 UNTIL A = TARGET OR F-OVERFLOW = "Y".
        PARA1.
            ADD 1 TO A.
-           COMPUTE F = F * A.
+           COMPUTE F = F * A
+               ON SIZE ERROR
+                   MOVE "Y" TO F-OVERFLOW
+           END-COMPUTE.
+       BATCH-DRIVER.
+           MOVE "N" TO BATCH-EOF.
+           MOVE 0 TO PAGE-NUMBER.
+           MOVE 0 TO LINE-COUNT.
+           MOVE 0 TO BATCH-COUNT.
+           MOVE 9999 TO BATCH-MIN-N.
+           MOVE 0 TO BATCH-MAX-N.
+           MOVE 0 TO BATCH-TOTAL-F.
+           MOVE "N" TO TOTAL-F-OVERFLOW.
+           PERFORM READ-CHECKPOINT.
+           MOVE SKIP-TARGET TO RECORDS-PROCESSED.
+           OPEN INPUT BATCH-INPUT-FILE.
+           IF BATCHIN-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN BATCH INPUT FILE - STATUS "
+                   BATCHIN-STATUS
+           ELSE
+               PERFORM OPEN-BATCH-OUTPUT-FILES
+               PERFORM WRITE-REPORT-HEADER
+               PERFORM SKIP-CHECKPOINTED-RECORDS
+               PERFORM UNTIL BATCH-EOF = "Y"
+                   READ BATCH-INPUT-FILE
+                       AT END
+                           MOVE "Y" TO BATCH-EOF
+                       NOT AT END
+                           PERFORM BATCH-PROCESS-RECORD
+                           ADD 1 TO RECORDS-PROCESSED
+                           IF FUNCTION MOD(RECORDS-PROCESSED
+                                   CHECKPOINT-INTERVAL) = 0
+                               PERFORM WRITE-CHECKPOINT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               PERFORM WRITE-BATCH-SUMMARY
+               CLOSE BATCH-INPUT-FILE
+               IF RPT-OPEN = "Y"
+                   CLOSE REPORT-FILE
+               END-IF
+               IF REJ-OPEN = "Y"
+                   CLOSE REJECT-FILE
+               END-IF
+               MOVE 0 TO RECORDS-PROCESSED
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+       OPEN-BATCH-OUTPUT-FILES.
+           IF SKIP-TARGET > 0
+               OPEN EXTEND REPORT-FILE
+               IF RPT-STATUS = "35"
+                   OPEN OUTPUT REPORT-FILE
+               END-IF
+               OPEN EXTEND REJECT-FILE
+               IF REJ-STATUS = "35"
+                   OPEN OUTPUT REJECT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+           IF RPT-STATUS = "00"
+               MOVE "Y" TO RPT-OPEN
+           ELSE
+               MOVE "N" TO RPT-OPEN
+               DISPLAY "WARNING: UNABLE TO OPEN REPORT FILE - STATUS "
+                   RPT-STATUS
+           END-IF.
+           IF REJ-STATUS = "00"
+               MOVE "Y" TO REJ-OPEN
+           ELSE
+               MOVE "N" TO REJ-OPEN
+               DISPLAY "WARNING: UNABLE TO OPEN REJECT FILE - STATUS "
+                   REJ-STATUS
+           END-IF.
+       READ-CHECKPOINT.
+           MOVE 0 TO SKIP-TARGET.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO SKIP-TARGET
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       SKIP-CHECKPOINTED-RECORDS.
+           MOVE 0 TO SKIP-COUNT.
+           PERFORM UNTIL SKIP-COUNT >= SKIP-TARGET OR BATCH-EOF = "Y"
+               READ BATCH-INPUT-FILE
+                   AT END
+                       MOVE "Y" TO BATCH-EOF
+                   NOT AT END
+                       ADD 1 TO SKIP-COUNT
+               END-READ
+           END-PERFORM.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF CKPT-STATUS = "00"
+               MOVE "Y" TO CKPT-OPEN
+           ELSE
+               MOVE "N" TO CKPT-OPEN
+               DISPLAY
+                   "WARNING: UNABLE TO OPEN CHECKPOINT FILE - STATUS "
+                   CKPT-STATUS
+           END-IF.
+           IF CKPT-OPEN = "Y"
+               MOVE RECORDS-PROCESSED TO CHECKPOINT-RECORD
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       BATCH-PROCESS-RECORD.
+           MOVE BATCH-INPUT-RECORD TO RAW-N.
+           PERFORM VALIDATE-N.
+           IF N-VALID = "N"
+               PERFORM WRITE-REJECT-RECORD
+           ELSE
+               MOVE N TO TARGET
+               PERFORM FACT-CALC
+               IF F-OVERFLOW = "Y"
+                   MOVE "FACTORIAL OVERFLOW" TO REJECT-REASON
+                   MOVE "OVFL" TO REJECT-CODE
+                   PERFORM WRITE-REJECT-RECORD
+               ELSE
+                   PERFORM WRITE-REPORT-DETAIL
+                   PERFORM WRITE-AUDIT-RECORD
+                   PERFORM ACCUMULATE-BATCH-SUMMARY
+               END-IF
+           END-IF.
+       ACCUMULATE-BATCH-SUMMARY.
+           ADD 1 TO BATCH-COUNT.
+           IF N < BATCH-MIN-N
+               MOVE N TO BATCH-MIN-N
+           END-IF.
+           IF N > BATCH-MAX-N
+               MOVE N TO BATCH-MAX-N
+           END-IF.
+           ADD F TO BATCH-TOTAL-F
+               ON SIZE ERROR
+                   MOVE "Y" TO TOTAL-F-OVERFLOW
+           END-ADD.
+       WRITE-BATCH-SUMMARY.
+           IF BATCH-COUNT = 0
+               MOVE 0 TO BATCH-MIN-N
+           END-IF.
+           MOVE BATCH-COUNT TO BATCH-COUNT-ED.
+           MOVE BATCH-MIN-N TO BATCH-MIN-N-ED.
+           MOVE BATCH-MAX-N TO BATCH-MAX-N-ED.
+           MOVE BATCH-TOTAL-F TO BATCH-TOTAL-F-ED.
+           MOVE SPACES TO PRINT-LINE.
+           STRING "--- BATCH SUMMARY ---" DELIMITED BY SIZE
+               INTO PRINT-LINE.
+           IF RPT-OPEN = "Y"
+               WRITE REPORT-RECORD FROM PRINT-LINE
+           END-IF.
+           DISPLAY "--- BATCH SUMMARY ---".
+           MOVE SPACES TO PRINT-LINE.
+           STRING "RECORDS PROCESSED: " DELIMITED BY SIZE
+               BATCH-COUNT-ED DELIMITED BY SIZE
+               INTO PRINT-LINE.
+           IF RPT-OPEN = "Y"
+               WRITE REPORT-RECORD FROM PRINT-LINE
+           END-IF.
+           DISPLAY "RECORDS PROCESSED: " BATCH-COUNT-ED.
+           MOVE SPACES TO PRINT-LINE.
+           STRING "MIN N: " DELIMITED BY SIZE
+               BATCH-MIN-N-ED DELIMITED BY SIZE
+               "     MAX N: " DELIMITED BY SIZE
+               BATCH-MAX-N-ED DELIMITED BY SIZE
+               INTO PRINT-LINE.
+           IF RPT-OPEN = "Y"
+               WRITE REPORT-RECORD FROM PRINT-LINE
+           END-IF.
+           DISPLAY "MIN N: " BATCH-MIN-N-ED "   MAX N: " BATCH-MAX-N-ED.
+           MOVE SPACES TO PRINT-LINE.
+           STRING "TOTAL OF ALL FACTORIALS: " DELIMITED BY SIZE
+               BATCH-TOTAL-F-ED DELIMITED BY SIZE
+               INTO PRINT-LINE.
+           IF RPT-OPEN = "Y"
+               WRITE REPORT-RECORD FROM PRINT-LINE
+           END-IF.
+           DISPLAY "TOTAL OF ALL FACTORIALS: " BATCH-TOTAL-F-ED.
+           IF TOTAL-F-OVERFLOW = "Y"
+               MOVE SPACES TO PRINT-LINE
+               STRING "*** WARNING: TOTAL OVERFLOWED - VALUE "
+                   "UNDERSTATED ***" DELIMITED BY SIZE INTO PRINT-LINE
+               IF RPT-OPEN = "Y"
+                   WRITE REPORT-RECORD FROM PRINT-LINE
+               END-IF
+               DISPLAY "*** WARNING: TOTAL OVERFLOWED - VALUE "
+                   "UNDERSTATED ***"
+           END-IF.
+       WRITE-REJECT-RECORD.
+           IF REJ-OPEN = "Y"
+               MOVE SPACES TO REJECT-RECORD
+               MOVE RAW-N TO REJ-N
+               MOVE REJECT-CODE TO REJ-CODE
+               MOVE REJECT-REASON TO REJ-REASON
+               WRITE REJECT-RECORD
+           END-IF.
